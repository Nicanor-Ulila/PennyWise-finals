@@ -4,48 +4,558 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TransactionFile ASSIGN TO "transaction_report.txt"
+           SELECT TransactionFile ASSIGN TO DYNAMIC WS-TRANS-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT ExchangeRateFile ASSIGN TO "exchange_rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT TransactionOutFile
+               ASSIGN TO DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT ExceptionFile
+               ASSIGN TO "transaction_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT RemovalRequestFile
+               ASSIGN TO "removal_requests.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REMOVAL-STATUS.
+
+           SELECT CheckpointFile
+               ASSIGN TO "transaction_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AuditLogFile
+               ASSIGN TO "transaction_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TransactionFile.
        01  TransactionRecord.
            05  TransactionLine       PIC X(100).
 
+       FD  ExchangeRateFile.
+       01  ExchangeRateRecord.
+           05  ExchangeRateLine      PIC X(30).
+
+       FD  TransactionOutFile.
+       01  TransactionOutRecord.
+           05  TransactionOutLine    PIC X(200).
+
+       FD  ExceptionFile.
+       01  ExceptionRecord.
+           05  ExceptionLine         PIC X(200).
+
+       FD  RemovalRequestFile.
+       01  RemovalRequestRecord.
+      *> Wide enough for REM-TYPE(20) + REM-CATEGORY(20) + REM-AMOUNT
+      *> (12 digit positions) + REM-REASON(40) plus their 3 comma
+      *> delimiters (95 bytes at the fields' full declared widths),
+      *> with headroom so a near-full-width line never gets split
+      *> across two physical LINE SEQUENTIAL records.
+           05  RemovalRequestLine    PIC X(120).
+
+       FD  AuditLogFile.
+       01  AuditLogRecord.
+      *> Wide enough for WriteAuditLog's full line: the 19-byte
+      *> timestamp, the processed=/removed=/rejected= counters with
+      *> their labels, and " status=" followed by the full
+      *> WS-RUN-STATUS width, with headroom.
+           05  AuditLogLine          PIC X(150).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CheckpointLine        PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01  TX-COUNT              PIC 9(4) VALUE 0.  *> Total transactions count.
        01  TransactionTable.
-           05  TransactionEntry OCCURS 10 TIMES INDEXED BY TX-IDX.
-               10  Type                PIC X(20).
+           05  TransactionEntry OCCURS 1 TO 500 TIMES
+                   DEPENDING ON TX-COUNT
+                   INDEXED BY TX-IDX.
+               10  TransType           PIC X(20).
+                   88  REFUND-TYPE     VALUE "Refund".
                10  Category            PIC X(20).
                10  Amount              PIC 9(10)V99.
-               10  Currency            PIC X(3).
+               10  TransCurrency       PIC X(3).
                10  Removed             PIC X(1).
+               10  NormalizedAmount    PIC S9(12)V99
+                       SIGN IS LEADING SEPARATE.
+               10  RecordValid         PIC X(1).
+                   88  VALID-RECORD    VALUE "Y".
+                   88  INVALID-RECORD  VALUE "N".
+               10  InvalidReason       PIC X(40).
+               10  RawLine             PIC X(100).
+
+      *> Transaction input and report output file names default to the
+      *> names below but can be overridden at run time by setting the
+      *> TRANSACTION_FILE / TRANSACTION_OUT_FILE environment variables,
+      *> so a job stream can point the program at a different file
+      *> without recompiling it.
+       01  WS-TRANS-FILENAME     PIC X(100)
+                                     VALUE "transaction_report.txt".
+       01  WS-OUT-FILENAME       PIC X(100)
+                                     VALUE "transaction_report_out.txt".
+       01  WS-ENV-STAGE          PIC X(100).
 
-       01  TX-COUNT              PIC 9(3) VALUE 0.  *> Total transactions count.
        01  WS-FILE-STATUS        PIC XX.
+       01  WS-RATE-STATUS        PIC XX.
+       01  WS-OUT-STATUS         PIC XX.
+       01  WS-EXCEPTION-STATUS   PIC XX.
+       01  WS-REMOVAL-STATUS     PIC XX.
+       01  WS-CHECKPOINT-STATUS  PIC XX.
+       01  WS-AUDIT-STATUS       PIC XX.
+
+      *> One line is appended to AuditLogFile at the end of every run
+      *> (success or failure) recording when it ran and what it did.
+       01  WS-REMOVED-COUNT      PIC 9(4) VALUE 0.
+      *> Wide enough for the longest "FAILED - ..." status literal
+      *> below, with headroom for a future one of similar length.
+       01  WS-RUN-STATUS         PIC X(50).
+       01  WS-CUR-DATE.
+           05  WS-CUR-YYYY       PIC 9(4).
+           05  WS-CUR-MM         PIC 9(2).
+           05  WS-CUR-DD         PIC 9(2).
+       01  WS-CUR-TIME.
+           05  WS-CUR-HH         PIC 9(2).
+           05  WS-CUR-MIN        PIC 9(2).
+           05  WS-CUR-SEC        PIC 9(2).
+           05  WS-CUR-HS         PIC 9(2).
+       01  WS-BASE-CURRENCY      PIC X(3) VALUE "USD".
+       01  WS-FIELD-COUNT        PIC 9(2) VALUE 0.
+      *> Number of comma delimiters actually present on the line.
+      *> UNSTRING's TALLYING IN only counts how many of the five
+      *> receiving fields got populated, so a line with a 6th,
+      *> unreceived field still reports WS-FIELD-COUNT = 5; counting
+      *> delimiters directly catches that case too.
+       01  WS-COMMA-COUNT        PIC 9(2) VALUE 0.
+       01  WS-AMOUNT-STAGE       PIC X(12).
+      *> Split buffers for an Amount staged with an embedded decimal
+      *> point (e.g. "100.00"). WS-AMOUNT-DEC-PART is wider than the
+      *> 2 decimal digits Amount actually stores so a too-precise
+      *> fraction (3+ digits) is caught as invalid instead of being
+      *> silently dropped by UNSTRING.
+       01  WS-AMOUNT-DOT-COUNT   PIC 9(1) VALUE 0.
+       01  WS-AMOUNT-INT-PART    PIC X(10).
+       01  WS-AMOUNT-INT-CHECK   PIC X(10).
+       01  WS-AMOUNT-DEC-PART    PIC X(6).
+       01  WS-AMOUNT-INT-NUM     PIC 9(10).
+       01  WS-AMOUNT-DEC-NUM     PIC 9(2).
+       01  WS-WRITTEN-COUNT      PIC 9(4) VALUE 0.
+       01  WS-REJECTED-COUNT     PIC 9(4) VALUE 0.
+      *> Index of the last transaction fully written to the output and
+      *> exceptions files on a prior run. Zero means start from record
+      *> one. ReadCheckpoint loads it; SaveCheckpoint advances it as
+      *> each record is finished so a rerun after a failure resumes
+      *> instead of reprocessing the whole file.
+       01  WS-CHECKPOINT-IDX     PIC 9(4) VALUE 0.
+
+       01  RATE-COUNT            PIC 9(3) VALUE 0.
+       01  RateTotals.
+           05  RateEntry OCCURS 1 TO 50 TIMES
+                   DEPENDING ON RATE-COUNT
+                   INDEXED BY RATE-IDX.
+               10  RATE-CURRENCY       PIC X(3).
+      *> RATE-VALUE is the exchange rate expressed in ten-thousandths
+      *> (10000 = 1.0000) so it can be loaded from a plain digit field
+      *> with UNSTRING and divided back out in NormalizeAmount.
+               10  RATE-VALUE          PIC 9(9).
+
+       01  REMOVAL-COUNT         PIC 9(3) VALUE 0.
+       01  RemovalRequestTable.
+           05  RemovalRequestEntry OCCURS 1 TO 100 TIMES
+                   DEPENDING ON REMOVAL-COUNT
+                   INDEXED BY REM-IDX.
+               10  REM-TYPE            PIC X(20).
+               10  REM-CATEGORY        PIC X(20).
+               10  REM-AMOUNT          PIC 9(10)V99.
+               10  REM-REASON          PIC X(40).
+               10  REM-APPLIED         PIC X(1).
+                   88  REM-WAS-APPLIED VALUE "Y".
+
+       01  GrandTotalNormalized  PIC S9(12)V99 VALUE 0
+                                     SIGN IS LEADING SEPARATE.
        01  CobolOutput           PIC X(200).
        01  RemovedStatus         PIC X(10).
+       01  TX-IDX-DISP           PIC 9(4).
+      *> Amount(TX-IDX) with its sign applied: negative for a Refund
+      *> TransType, so refunds net against the category, currency and
+      *> grand totals instead of inflating them.
+       01  WS-SIGNED-AMOUNT      PIC S9(10)V99.
+
+       01  CAT-COUNT             PIC 9(3) VALUE 0.
+       01  CUR-COUNT             PIC 9(3) VALUE 0.
+       01  CategoryTotals.
+           05  CategorySummary OCCURS 1 TO 100 TIMES
+                   DEPENDING ON CAT-COUNT
+                   INDEXED BY CAT-IDX.
+               10  CAT-KEY             PIC X(20).
+               10  CAT-AMOUNT          PIC S9(12)V99
+                       SIGN IS LEADING SEPARATE.
+       01  CurrencyTotals.
+           05  CurrencySummary OCCURS 1 TO 20 TIMES
+                   DEPENDING ON CUR-COUNT
+                   INDEXED BY CUR-IDX.
+               10  CUR-KEY             PIC X(3).
+               10  CUR-AMOUNT          PIC S9(12)V99
+                       SIGN IS LEADING SEPARATE.
+
+       01  GrandTotalCount       PIC 9(5) VALUE 0.
+       01  GrandTotalAmount      PIC S9(12)V99 VALUE 0
+                                     SIGN IS LEADING SEPARATE.
 
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM ResolveFilenames
+
+           PERFORM ReadCheckpoint
+
            OPEN INPUT TransactionFile
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "ERROR: Unable to open file."
+               MOVE "FAILED - transaction file not available"
+                   TO WS-RUN-STATUS
+               PERFORM WriteAuditLog
+               STOP RUN
+           END-IF
+
+      *> A nonzero checkpoint means the prior run was interrupted
+      *> partway through; extend the existing output and exceptions
+      *> files instead of truncating the records they already wrote.
+      *> Status 35 (file not found) means there is nothing to extend
+      *> yet, so fall back to creating it fresh.
+           IF WS-CHECKPOINT-IDX > 0
+               OPEN EXTEND TransactionOutFile
+               IF WS-OUT-STATUS = "35"
+                   OPEN OUTPUT TransactionOutFile
+               END-IF
+           ELSE
+               OPEN OUTPUT TransactionOutFile
+           END-IF
+           IF WS-OUT-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open output report file."
+               CLOSE TransactionFile
+               MOVE "FAILED - output report file not available"
+                   TO WS-RUN-STATUS
+               PERFORM WriteAuditLog
+               STOP RUN
+           END-IF
+
+           IF WS-CHECKPOINT-IDX > 0
+               OPEN EXTEND ExceptionFile
+               IF WS-EXCEPTION-STATUS = "35"
+                   OPEN OUTPUT ExceptionFile
+               END-IF
+           ELSE
+               OPEN OUTPUT ExceptionFile
+           END-IF
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open exceptions file."
+               CLOSE TransactionFile
+               CLOSE TransactionOutFile
+               MOVE "FAILED - exceptions file not available"
+                   TO WS-RUN-STATUS
+               PERFORM WriteAuditLog
                STOP RUN
            END-IF
 
            MOVE 0 TO TX-COUNT
            PERFORM ReadTransactions
 
+           PERFORM ReadExchangeRates
+
+           PERFORM ReadRemovalRequests
+           PERFORM ApplyRemovalRequests
+
            PERFORM ProcessTransactions
 
            CLOSE TransactionFile
+           CLOSE TransactionOutFile
+           CLOSE ExceptionFile
+
+           MOVE "SUCCESS" TO WS-RUN-STATUS
+           PERFORM WriteAuditLog
+           STOP RUN.
+
+      *> Pick up the transaction input and report output file names
+      *> from the environment, if set, leaving the compiled-in default
+      *> names in place otherwise. This runs before any file is opened
+      *> so the rest of the program can treat WS-TRANS-FILENAME and
+      *> WS-OUT-FILENAME as already resolved.
+       ResolveFilenames.
+           MOVE SPACES TO WS-ENV-STAGE
+           ACCEPT WS-ENV-STAGE FROM ENVIRONMENT "TRANSACTION_FILE"
+           IF WS-ENV-STAGE NOT = SPACES
+               MOVE WS-ENV-STAGE TO WS-TRANS-FILENAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-STAGE
+           ACCEPT WS-ENV-STAGE FROM ENVIRONMENT "TRANSACTION_OUT_FILE"
+           IF WS-ENV-STAGE NOT = SPACES
+               MOVE WS-ENV-STAGE TO WS-OUT-FILENAME
+           END-IF.
+
+      *> Append one line to the persistent audit log recording when
+      *> this run happened, how many transactions it processed,
+      *> removed and rejected, and how it ended. Called once on every
+      *> exit path, success or failure, so the log is a complete
+      *> run history even across restarts.
+       WriteAuditLog.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CUR-TIME FROM TIME
+
+           MOVE SPACES TO CobolOutput
+           STRING WS-CUR-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CUR-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CUR-DD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CUR-HH DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-CUR-MIN DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-CUR-SEC DELIMITED BY SIZE
+                  " processed=" DELIMITED BY SIZE
+                  TX-COUNT DELIMITED BY SIZE
+                  " removed=" DELIMITED BY SIZE
+                  WS-REMOVED-COUNT DELIMITED BY SIZE
+                  " rejected=" DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+                  " status=" DELIMITED BY SIZE
+                  WS-RUN-STATUS DELIMITED BY SIZE
+                  INTO CobolOutput
+
+           OPEN EXTEND AuditLogFile
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AuditLogFile
+           END-IF
+           IF WS-AUDIT-STATUS = "00"
+               MOVE CobolOutput TO AuditLogLine
+               WRITE AuditLogRecord
+               CLOSE AuditLogFile
+           END-IF.
+
+      *> Close every file this program might currently have open, write
+      *> a FAILED audit log entry and stop. Used by the hard-limit
+      *> guards below (too many transactions, categories, currencies,
+      *> rates or removal requests); every one of them can only fire
+      *> once TransactionFile, TransactionOutFile and ExceptionFile are
+      *> already open, and possibly ExchangeRateFile or
+      *> RemovalRequestFile too. Closing a file that was never opened
+      *> (or already closed) just sets a non-zero file status and is
+      *> otherwise harmless, so the same CLOSE list is safe from every
+      *> call site. The caller sets WS-RUN-STATUS and DISPLAYs its own
+      *> error message before performing this paragraph.
+       AbendRun.
+           CLOSE TransactionFile
+           CLOSE TransactionOutFile
+           CLOSE ExceptionFile
+           CLOSE ExchangeRateFile
+           CLOSE RemovalRequestFile
+           PERFORM WriteAuditLog
            STOP RUN.
 
-       ** Read records from the file and populate the TransactionTable.
+      *> Load the index of the last transaction fully written by a
+      *> prior, interrupted run. A missing checkpoint file (the normal
+      *> case, left behind only when ResetCheckpoint has not yet run)
+      *> leaves WS-CHECKPOINT-IDX at zero, so processing starts at the
+      *> first record.
+       ReadCheckpoint.
+           MOVE 0 TO WS-CHECKPOINT-IDX
+           OPEN INPUT CheckpointFile
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CheckpointFile INTO CheckpointLine
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHECKPOINT-STATUS = "00"
+                   MOVE CheckpointLine(1:4) TO WS-CHECKPOINT-IDX
+               END-IF
+               CLOSE CheckpointFile
+           END-IF.
+
+      *> Record TX-IDX as the last transaction fully written to the
+      *> output and exceptions files, so a rerun after a failure can
+      *> skip straight past it instead of starting over. WS-CHECKPOINT-
+      *> IDX itself is left alone here: it is this run's resume point
+      *> for the whole loop, not the value being saved.
+       SaveCheckpoint.
+           MOVE TX-IDX TO TX-IDX-DISP
+           MOVE SPACES TO CheckpointLine
+           MOVE TX-IDX-DISP TO CheckpointLine(1:4)
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+      *> Clear the checkpoint once a run finishes the whole file, so
+      *> the next run is treated as a fresh batch rather than a
+      *> restart.
+       ResetCheckpoint.
+           MOVE 0 TO WS-CHECKPOINT-IDX
+           MOVE SPACES TO CheckpointLine
+           MOVE WS-CHECKPOINT-IDX TO CheckpointLine(1:4)
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+      *> Read the daily currency-to-rate table used to normalize
+      *> multi-currency Amounts back to WS-BASE-CURRENCY. A missing or
+      *> empty rate file just leaves RATE-COUNT at zero; unmatched
+      *> currencies fall back to a 1:1 rate in FindRateIndex.
+       ReadExchangeRates.
+           MOVE 0 TO RATE-COUNT
+           OPEN INPUT ExchangeRateFile
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "WARNING: Exchange rate file not available; "
+                       "amounts will not be normalized."
+           ELSE
+               PERFORM UNTIL WS-RATE-STATUS = "10"  *> EOF
+                   READ ExchangeRateFile INTO ExchangeRateLine
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+
+                   ADD 1 TO RATE-COUNT
+                   IF RATE-COUNT > 50
+                       DISPLAY "ERROR: Too many exchange rates."
+                       MOVE "FAILED - too many exchange rates"
+                           TO WS-RUN-STATUS
+                       PERFORM AbendRun
+                   END-IF
+                   UNSTRING ExchangeRateLine DELIMITED BY ","
+                       INTO RATE-CURRENCY(RATE-COUNT)
+                            RATE-VALUE(RATE-COUNT)
+               END-PERFORM
+
+               CLOSE ExchangeRateFile
+           END-IF.
+
+      *> Read the removal-request file keyed by TransType, Category and
+      *> Amount, with a free-text reason. A missing file just leaves
+      *> REMOVAL-COUNT at zero; nothing is removed automatically.
+       ReadRemovalRequests.
+           MOVE 0 TO REMOVAL-COUNT
+           OPEN INPUT RemovalRequestFile
+           IF WS-REMOVAL-STATUS NOT = "00"
+               DISPLAY "WARNING: Removal request file not available; "
+                       "no removals will be applied."
+           ELSE
+               PERFORM UNTIL WS-REMOVAL-STATUS = "10"  *> EOF
+                   READ RemovalRequestFile INTO RemovalRequestLine
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+
+                   ADD 1 TO REMOVAL-COUNT
+                   IF REMOVAL-COUNT > 100
+                       DISPLAY "ERROR: Too many removal requests."
+                       MOVE "FAILED - too many removal requests"
+                           TO WS-RUN-STATUS
+                       PERFORM AbendRun
+                   END-IF
+                   MOVE "N" TO REM-APPLIED(REMOVAL-COUNT)
+                   UNSTRING RemovalRequestLine DELIMITED BY ","
+                       INTO REM-TYPE(REMOVAL-COUNT)
+                            REM-CATEGORY(REMOVAL-COUNT)
+                            REM-AMOUNT(REMOVAL-COUNT)
+                            REM-REASON(REMOVAL-COUNT)
+               END-PERFORM
+
+               CLOSE RemovalRequestFile
+           END-IF.
+
+      *> Match each removal request against TransactionTable by
+      *> TransType + Category + Amount and mark the first unremoved
+      *> match Removed, recording what happened for DisplayRemovals.
+       ApplyRemovalRequests.
+           PERFORM VARYING REM-IDX FROM 1 BY 1
+                   UNTIL REM-IDX > REMOVAL-COUNT
+               PERFORM FindRemovalMatch
+               IF TX-IDX > TX-COUNT
+                   CONTINUE
+               ELSE
+                   MOVE "Y" TO Removed(TX-IDX)
+                   MOVE "Y" TO REM-APPLIED(REM-IDX)
+               END-IF
+           END-PERFORM
+
+      *> A nonzero WS-CHECKPOINT-IDX means this run is resuming one
+      *> that was already partway through the output file.
+      *> ApplyRemovalRequests still has to run every time (Removed has
+      *> to be reapplied to the freshly reread TransactionTable so the
+      *> removed records are skipped by AccumulateSummary and the
+      *> detail loop), but the prior, interrupted run already listed
+      *> these same removal results once, so listing them again here
+      *> would duplicate those lines in the output file.
+           IF WS-CHECKPOINT-IDX = 0
+               PERFORM DisplayRemovals
+           END-IF.
+
+      *> Search TransactionTable for the first valid, not-yet-removed
+      *> entry matching RemovalRequestEntry(REM-IDX). TX-IDX comes back
+      *> greater than TX-COUNT when no entry matches.
+       FindRemovalMatch.
+           SET TX-IDX TO 1
+           SEARCH TransactionEntry
+               AT END
+                   SET TX-IDX TO TX-COUNT
+                   SET TX-IDX UP BY 1
+               WHEN VALID-RECORD(TX-IDX)
+                    AND Removed(TX-IDX) NOT = "Y"
+                    AND TransType(TX-IDX) = REM-TYPE(REM-IDX)
+                    AND Category(TX-IDX) = REM-CATEGORY(REM-IDX)
+                    AND Amount(TX-IDX) = REM-AMOUNT(REM-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+      *> List what each removal request did, for the audit trail the
+      *> user asked for instead of hand-editing the Removed flag.
+       DisplayRemovals.
+           PERFORM VARYING REM-IDX FROM 1 BY 1
+                   UNTIL REM-IDX > REMOVAL-COUNT
+               MOVE SPACES TO CobolOutput
+               IF REM-WAS-APPLIED(REM-IDX)
+                   STRING "Removal applied: " DELIMITED BY SIZE
+                          REM-TYPE(REM-IDX) DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          REM-CATEGORY(REM-IDX) DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          REM-AMOUNT(REM-IDX) DELIMITED BY SIZE
+                          " reason: " DELIMITED BY SIZE
+                          REM-REASON(REM-IDX) DELIMITED BY SIZE
+                          INTO CobolOutput
+               ELSE
+                   STRING "Removal NOT matched: " DELIMITED BY SIZE
+                          REM-TYPE(REM-IDX) DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          REM-CATEGORY(REM-IDX) DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          REM-AMOUNT(REM-IDX) DELIMITED BY SIZE
+                          INTO CobolOutput
+               END-IF
+               DISPLAY CobolOutput
+               MOVE CobolOutput TO TransactionOutLine
+               WRITE TransactionOutRecord
+           END-PERFORM.
+
+      *> Read records from the file and populate the TransactionTable.
        ReadTransactions.
            PERFORM UNTIL WS-FILE-STATUS = "10"  *> EOF
                READ TransactionFile INTO TransactionLine
@@ -54,57 +564,380 @@
                END-READ
 
                ADD 1 TO TX-COUNT
-               IF TX-COUNT > 10
+               IF TX-COUNT > 500
                    DISPLAY "ERROR: Too many transactions in file."
-                   STOP RUN
+                   MOVE "FAILED - too many transactions in file"
+                       TO WS-RUN-STATUS
+                   PERFORM AbendRun
                END-IF
 
                PERFORM ParseTransactionLine
            END-PERFORM.
 
-       ** Parse each line and split into TransactionTable fields.
+      *> Parse each line and split into TransactionTable fields, then
+      *> flag the record as invalid when UNSTRING did not populate all
+      *> five fields or the Amount field did not come through as
+      *> numeric. Amount is unstrung into an alphanumeric staging field
+      *> first since UNSTRING into a numeric item silently zero-fills
+      *> non-digit characters instead of leaving them there to detect.
        ParseTransactionLine.
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE 0 TO WS-COMMA-COUNT
+           MOVE TransactionLine TO RawLine(TX-COUNT)
            UNSTRING TransactionLine DELIMITED BY ","
-               INTO Type(TX-COUNT)
+               INTO TransType(TX-COUNT)
                     Category(TX-COUNT)
-                    Amount(TX-COUNT)
-                    Currency(TX-COUNT)
-                    Removed(TX-COUNT).
+                    WS-AMOUNT-STAGE
+                    TransCurrency(TX-COUNT)
+                    Removed(TX-COUNT)
+               TALLYING IN WS-FIELD-COUNT.
+           INSPECT TransactionLine TALLYING WS-COMMA-COUNT
+               FOR ALL ","
+
+           SET VALID-RECORD(TX-COUNT) TO TRUE
+           MOVE SPACES TO InvalidReason(TX-COUNT)
+           IF WS-FIELD-COUNT NOT = 5 OR WS-COMMA-COUNT NOT = 4
+               SET INVALID-RECORD(TX-COUNT) TO TRUE
+               MOVE "Missing or extra field" TO InvalidReason(TX-COUNT)
+               MOVE 0 TO Amount(TX-COUNT)
+           ELSE
+               PERFORM ValidateAmount
+           END-IF.
+
+      *> Validate and convert the staged Amount text into
+      *> Amount(TX-COUNT). Money can arrive either as a plain digit
+      *> string or with a literal decimal point (e.g. "100.00"); the
+      *> class-condition NUMERIC test alone rejects the second form
+      *> outright since "." is not a digit, so a single embedded
+      *> decimal point is split out and each side validated and
+      *> reassembled separately instead of failing the whole field.
+       ValidateAmount.
+           MOVE 0 TO WS-AMOUNT-DOT-COUNT
+           INSPECT WS-AMOUNT-STAGE TALLYING WS-AMOUNT-DOT-COUNT
+               FOR ALL "."
+
+           IF WS-AMOUNT-DOT-COUNT > 1
+               SET INVALID-RECORD(TX-COUNT) TO TRUE
+               MOVE "Amount not numeric" TO InvalidReason(TX-COUNT)
+               MOVE 0 TO Amount(TX-COUNT)
+           ELSE
+               IF WS-AMOUNT-DOT-COUNT = 1
+                   PERFORM ValidateDecimalAmount
+               ELSE
+      *> UNSTRING right-pads the stage field with spaces, and spaces
+      *> fail the NUMERIC test even when the digits are good, so the
+      *> unused trailing positions are squared away first.
+                   INSPECT WS-AMOUNT-STAGE REPLACING ALL SPACE BY ZERO
+                   IF WS-AMOUNT-STAGE NOT NUMERIC
+                       SET INVALID-RECORD(TX-COUNT) TO TRUE
+                       MOVE "Amount not numeric"
+                           TO InvalidReason(TX-COUNT)
+                       MOVE 0 TO Amount(TX-COUNT)
+                   ELSE
+                       MOVE WS-AMOUNT-STAGE TO Amount(TX-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
 
-       ** Process the transactions and display the results.
+      *> Split a staged amount containing exactly one decimal point
+      *> into its whole and fractional parts, reject a fraction wider
+      *> than the 2 digits Amount stores, and reassemble both parts
+      *> into Amount. WS-AMOUNT-INT-PART is validated through a
+      *> separate WS-AMOUNT-INT-CHECK copy rather than in place:
+      *> UNSTRING right-pads it with spaces, and replacing those with
+      *> zeros (needed to pass the NUMERIC test) would turn trailing
+      *> padding into significant digits if done on the field actually
+      *> moved into WS-AMOUNT-INT-NUM. The fractional part has no such
+      *> problem: zero-padding it on the right is exactly what "5"
+      *> meaning 50 cents requires, so it is validated in place.
+       ValidateDecimalAmount.
+           MOVE SPACES TO WS-AMOUNT-INT-PART
+           MOVE SPACES TO WS-AMOUNT-DEC-PART
+           UNSTRING WS-AMOUNT-STAGE DELIMITED BY "."
+               INTO WS-AMOUNT-INT-PART WS-AMOUNT-DEC-PART
+
+           IF WS-AMOUNT-DEC-PART(3:4) NOT = SPACES
+               SET INVALID-RECORD(TX-COUNT) TO TRUE
+               MOVE "Amount not numeric" TO InvalidReason(TX-COUNT)
+               MOVE 0 TO Amount(TX-COUNT)
+           ELSE
+               MOVE WS-AMOUNT-INT-PART TO WS-AMOUNT-INT-CHECK
+               INSPECT WS-AMOUNT-INT-CHECK REPLACING ALL SPACE BY ZERO
+               INSPECT WS-AMOUNT-DEC-PART(1:2)
+                   REPLACING ALL SPACE BY ZERO
+
+               IF WS-AMOUNT-INT-CHECK NOT NUMERIC
+                       OR WS-AMOUNT-DEC-PART(1:2) NOT NUMERIC
+                   SET INVALID-RECORD(TX-COUNT) TO TRUE
+                   MOVE "Amount not numeric" TO InvalidReason(TX-COUNT)
+                   MOVE 0 TO Amount(TX-COUNT)
+               ELSE
+                   MOVE WS-AMOUNT-INT-PART TO WS-AMOUNT-INT-NUM
+                   MOVE WS-AMOUNT-DEC-PART(1:2) TO WS-AMOUNT-DEC-NUM
+                   COMPUTE Amount(TX-COUNT) =
+                       WS-AMOUNT-INT-NUM + (WS-AMOUNT-DEC-NUM / 100)
+               END-IF
+           END-IF.
+
+      *> Process the transactions and display the results. Invalid
+      *> records (flagged by ParseTransactionLine) are routed to the
+      *> exceptions listing instead of the detail report. Records at or
+      *> below WS-CHECKPOINT-IDX were already written by a prior,
+      *> interrupted run, so their detail lines are not repeated here,
+      *> but they still count towards the control totals and summary.
        ProcessTransactions.
            PERFORM VARYING TX-IDX FROM 1 BY 1 UNTIL TX-IDX > TX-COUNT
-               PERFORM CheckRemovedStatus
+               IF INVALID-RECORD(TX-IDX)
+                   ADD 1 TO WS-REJECTED-COUNT
+                   IF TX-IDX > WS-CHECKPOINT-IDX
+                       PERFORM WriteException
+                   END-IF
+               ELSE
+                   PERFORM CheckRemovedStatus
+
+                   PERFORM NormalizeAmount
+
+                   IF Removed(TX-IDX) NOT = "Y"
+                       PERFORM AccumulateSummary
+                   END-IF
+
+                   ADD 1 TO WS-WRITTEN-COUNT
+                   IF TX-IDX > WS-CHECKPOINT-IDX
+                       MOVE TX-IDX TO TX-IDX-DISP
+                       MOVE SPACES TO CobolOutput
+                       STRING "Transaction " DELIMITED BY SIZE
+                              TX-IDX-DISP DELIMITED BY SIZE
+                              RemovedStatus DELIMITED BY SIZE
+                              INTO CobolOutput
+                       DISPLAY CobolOutput
+                       MOVE CobolOutput TO TransactionOutLine
+                       WRITE TransactionOutRecord
+
+                       MOVE SPACES TO CobolOutput
+                       STRING "Type: " DELIMITED BY SIZE
+                         TransType(TX-IDX) DELIMITED BY SIZE
+                         " Category: " DELIMITED BY SIZE
+                         Category(TX-IDX) DELIMITED BY SIZE
+                         " Amount: " DELIMITED BY SIZE
+                         Amount(TX-IDX) DELIMITED BY SIZE
+                         " " TransCurrency(TX-IDX) DELIMITED BY SIZE
+                         " (" DELIMITED BY SIZE
+                         NormalizedAmount(TX-IDX) DELIMITED BY SIZE
+                         " " WS-BASE-CURRENCY DELIMITED BY SIZE
+                         ")" DELIMITED BY SIZE
+                         INTO CobolOutput
+                       DISPLAY CobolOutput
+                       MOVE CobolOutput TO TransactionOutLine
+                       WRITE TransactionOutRecord
+
+                       MOVE "====================" TO CobolOutput
+                       DISPLAY CobolOutput
+                       MOVE CobolOutput TO TransactionOutLine
+                       WRITE TransactionOutRecord
+                   END-IF
+               END-IF
+
+               PERFORM SaveCheckpoint
+           END-PERFORM
+
+           PERFORM ResetCheckpoint
+
+           PERFORM DisplaySummary.
+
+      *> Write a rejected record to the exceptions listing.
+       WriteException.
+           MOVE TX-IDX TO TX-IDX-DISP
+           MOVE SPACES TO CobolOutput
+           STRING "Transaction " DELIMITED BY SIZE
+                  TX-IDX-DISP DELIMITED BY SIZE
+                  " REJECTED: " DELIMITED BY SIZE
+                  InvalidReason(TX-IDX) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  RawLine(TX-IDX)(1:60) DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO ExceptionLine
+           WRITE ExceptionRecord.
+
+      *> Roll a non-removed transaction's amount into the Category and
+      *> TransCurrency subtotal tables and into the grand total. A
+      *> single Category can span several currencies, so CAT-AMOUNT
+      *> accumulates NormalizedAmount (already converted to
+      *> WS-BASE-CURRENCY); CUR-AMOUNT is keyed by TransCurrency
+      *> itself, so every entry rolled into one CUR-AMOUNT bucket is
+      *> already in that same currency, and accumulating the native
+      *> WS-SIGNED-AMOUNT there keeps the subtotal an honest figure in
+      *> the currency named by CUR-KEY instead of a converted amount
+      *> mislabeled with the original currency code.
+       AccumulateSummary.
+           PERFORM FindCategoryIndex
+           ADD NormalizedAmount(TX-IDX) TO CAT-AMOUNT(CAT-IDX)
+
+           PERFORM FindCurrencyIndex
+           ADD WS-SIGNED-AMOUNT TO CUR-AMOUNT(CUR-IDX)
 
-               MOVE "Transaction "    TO CobolOutput
-               STRING CobolOutput DELIMITED BY SIZE
-                      TX-IDX DELIMITED BY SIZE
-                      RemovedStatus DELIMITED BY SIZE
+           ADD 1 TO GrandTotalCount
+           ADD WS-SIGNED-AMOUNT TO GrandTotalAmount
+           ADD NormalizedAmount(TX-IDX) TO GrandTotalNormalized.
+
+      *> Set NormalizedAmount(TX-IDX) to Amount(TX-IDX) expressed in
+      *> WS-BASE-CURRENCY, using the rate looked up in RateTotals. A
+      *> currency with no matching rate (including WS-BASE-CURRENCY
+      *> itself, when the rate file omits it) normalizes 1:1. A Refund
+      *> TransType carries a negative WS-SIGNED-AMOUNT so it nets
+      *> against the other totals instead of inflating them.
+       NormalizeAmount.
+           MOVE Amount(TX-IDX) TO WS-SIGNED-AMOUNT
+           IF REFUND-TYPE(TX-IDX)
+               COMPUTE WS-SIGNED-AMOUNT = 0 - Amount(TX-IDX)
+           END-IF
+
+           PERFORM FindRateIndex
+           IF RATE-IDX > RATE-COUNT
+               MOVE WS-SIGNED-AMOUNT TO NormalizedAmount(TX-IDX)
+           ELSE
+               COMPUTE NormalizedAmount(TX-IDX) ROUNDED =
+                   WS-SIGNED-AMOUNT * RATE-VALUE(RATE-IDX) / 10000
+           END-IF.
+
+      *> Locate TransCurrency(TX-IDX) in RateTotals. RATE-IDX comes
+      *> back greater than RATE-COUNT when no rate is on file.
+       FindRateIndex.
+           SET RATE-IDX TO 1
+           SEARCH RateEntry
+               AT END
+                   SET RATE-IDX TO RATE-COUNT
+                   SET RATE-IDX UP BY 1
+               WHEN RATE-CURRENCY(RATE-IDX) = TransCurrency(TX-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+      *> Locate Category(TX-IDX) in CategorySummary, adding a new entry
+      *> when it is not already on the table.
+       FindCategoryIndex.
+           SET CAT-IDX TO 1
+           SEARCH CategorySummary
+               AT END
+                   ADD 1 TO CAT-COUNT
+                   IF CAT-COUNT > 100
+                       DISPLAY "ERROR: Too many distinct categories."
+                       MOVE "FAILED - too many distinct categories"
+                           TO WS-RUN-STATUS
+                       PERFORM AbendRun
+                   END-IF
+                   SET CAT-IDX TO CAT-COUNT
+                   MOVE Category(TX-IDX) TO CAT-KEY(CAT-IDX)
+                   MOVE 0 TO CAT-AMOUNT(CAT-IDX)
+               WHEN CAT-KEY(CAT-IDX) = Category(TX-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+      *> Locate TransCurrency(TX-IDX) in CurrencySummary, adding a new
+      *> entry when it is not already on the table.
+       FindCurrencyIndex.
+           SET CUR-IDX TO 1
+           SEARCH CurrencySummary
+               AT END
+                   ADD 1 TO CUR-COUNT
+                   IF CUR-COUNT > 20
+                       DISPLAY "ERROR: Too many distinct currencies."
+                       MOVE "FAILED - too many distinct currencies"
+                           TO WS-RUN-STATUS
+                       PERFORM AbendRun
+                   END-IF
+                   SET CUR-IDX TO CUR-COUNT
+                   MOVE TransCurrency(TX-IDX) TO CUR-KEY(CUR-IDX)
+                   MOVE 0 TO CUR-AMOUNT(CUR-IDX)
+               WHEN CUR-KEY(CUR-IDX) = TransCurrency(TX-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+      *> Display the Category and TransCurrency subtotals plus the
+      *> grand total count and amount for the batch just processed.
+       DisplaySummary.
+           MOVE "SUMMARY" TO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO TransactionOutLine
+           WRITE TransactionOutRecord
+
+           MOVE "-------" TO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO TransactionOutLine
+           WRITE TransactionOutRecord
+
+           PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > CAT-COUNT
+               MOVE SPACES TO CobolOutput
+               STRING "Category subtotal: " DELIMITED BY SIZE
+                      CAT-KEY(CAT-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      CAT-AMOUNT(CAT-IDX) DELIMITED BY SIZE
                       INTO CobolOutput
                DISPLAY CobolOutput
+               MOVE CobolOutput TO TransactionOutLine
+               WRITE TransactionOutRecord
+           END-PERFORM
 
-               MOVE "Type: "          TO CobolOutput
-               STRING CobolOutput DELIMITED BY SIZE
-                      Type(TX-IDX) DELIMITED BY SIZE
-                      " Category: " DELIMITED BY SIZE
-                      Category(TX-IDX) DELIMITED BY SIZE
-                      " Amount: " DELIMITED BY SIZE
-                      Amount(TX-IDX) DELIMITED BY SIZE
-                      " " Currency(TX-IDX) DELIMITED BY SIZE
+           PERFORM VARYING CUR-IDX FROM 1 BY 1 UNTIL CUR-IDX > CUR-COUNT
+               MOVE SPACES TO CobolOutput
+               STRING "Currency subtotal: " DELIMITED BY SIZE
+                      CUR-KEY(CUR-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      CUR-AMOUNT(CUR-IDX) DELIMITED BY SIZE
                       INTO CobolOutput
                DISPLAY CobolOutput
+               MOVE CobolOutput TO TransactionOutLine
+               WRITE TransactionOutRecord
+           END-PERFORM
 
-               MOVE CobolOutput TO TransactionLine
-               WRITE TransactionRecord
+           MOVE SPACES TO CobolOutput
+           STRING "Grand total count: " DELIMITED BY SIZE
+                  GrandTotalCount DELIMITED BY SIZE
+                  INTO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO TransactionOutLine
+           WRITE TransactionOutRecord
 
-               MOVE "====================" TO CobolOutput
-               DISPLAY CobolOutput
-           END-PERFORM.
+           MOVE SPACES TO CobolOutput
+           STRING "Grand total amount: " DELIMITED BY SIZE
+                  GrandTotalAmount DELIMITED BY SIZE
+                  INTO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO TransactionOutLine
+           WRITE TransactionOutRecord
+
+           MOVE SPACES TO CobolOutput
+           STRING "Grand total amount (" DELIMITED BY SIZE
+                  WS-BASE-CURRENCY DELIMITED BY SIZE
+                  " normalized): " DELIMITED BY SIZE
+                  GrandTotalNormalized DELIMITED BY SIZE
+                  INTO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO TransactionOutLine
+           WRITE TransactionOutRecord
+
+           MOVE SPACES TO CobolOutput
+           STRING "Control total: read=" DELIMITED BY SIZE
+                  TX-COUNT DELIMITED BY SIZE
+                  " written=" DELIMITED BY SIZE
+                  WS-WRITTEN-COUNT DELIMITED BY SIZE
+                  " rejected=" DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+                  INTO CobolOutput
+           DISPLAY CobolOutput
+           MOVE CobolOutput TO TransactionOutLine
+           WRITE TransactionOutRecord.
 
-       ** Check the removed status and set it.
+      *> Check the removed status and set it. Tallies WS-REMOVED-COUNT
+      *> here so the audit log's removed= figure reflects every
+      *> transaction flagged Removed at the end of processing, whether
+      *> it came in pre-flagged on the transaction file itself or was
+      *> flagged by ApplyRemovalRequests against a removal-request
+      *> entry.
        CheckRemovedStatus.
-           IF Removed(TX-IDX) = "Y" 
+           IF Removed(TX-IDX) = "Y"
                MOVE " (REMOVED)" TO RemovedStatus
+               ADD 1 TO WS-REMOVED-COUNT
            ELSE
                MOVE " " TO RemovedStatus
            END-IF.
